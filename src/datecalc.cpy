@@ -0,0 +1,14 @@
+      *copybook: request/response layout for the DATECALC subprogram
+      *shared by DATING and any other job that needs date math.
+       01 DATECALC-LINKAGE.
+           05 DATECALC-INPUT-DATE          PIC 9(8).
+           05 DATECALC-OFFSET              PIC S9(8).
+           05 DATECALC-MODE                PIC X(1).
+               88 DATECALC-MODE-CALENDAR       VALUE "D".
+               88 DATECALC-MODE-BUSINESS       VALUE "B".
+           05 DATECALC-HOLIDAY-COUNT       PIC 9(4).
+           05 DATECALC-HOLIDAY-TABLE.
+               10 DATECALC-HOLIDAY-ENTRY   PIC 9(8) OCCURS 500 TIMES.
+           05 DATECALC-OUTPUT-DATE         PIC 9(8).
+      *00 = ok, 90 = bad input date or unrecognized mode
+           05 DATECALC-RETURN-CODE         PIC 9(2).

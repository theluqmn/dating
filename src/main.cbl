@@ -3,22 +3,147 @@
        AUTHOR. theluqmn.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO DYNAMIC WS-CONFIG-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT CMD-FILE ASSIGN TO DYNAMIC WS-CMD-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CMD-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT HOLIDAY-FILE ASSIGN TO DYNAMIC WS-HOLIDAY-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CALENDAR-FILE ASSIGN TO DYNAMIC WS-CALENDAR-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CALENDAR-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01 CONFIG-RECORD                    PIC X(8).
+       FD  CMD-FILE.
+       01 CMD-RECORD                       PIC X(40).
+       FD  REPORT-FILE.
+       01 REPORT-RECORD                    PIC X(132).
+       FD  HOLIDAY-FILE.
+       01 HOLIDAY-RECORD                   PIC X(8).
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD                     PIC X(80).
+       FD  CALENDAR-FILE.
+       01 CALENDAR-RECORD                  PIC X(132).
+
        WORKING-STORAGE SECTION.
       *logic variables
        01 COUNTER                          PIC 9(4).
-       01 CLI-INPUT                        PIC X(32).
+       01 CLI-INPUT                        PIC X(40).
        01 WS-CURRENT-DATE                  PIC 9(8).
        01 WS-CURRENT-DATE-REDEF REDEFINES WS-CURRENT-DATE.
            05 WS-CURRENT-DATE-YEAR         PIC 9(4).
            05 WS-CURRENT-DATE-MONTH        PIC 9(2).
            05 WS-CURRENT-DATE-DAY          PIC 9(2).
+      *config variables
+       01 WS-CONFIG-FILENAME               PIC X(20) VALUE "dating.cfg".
+       01 WS-CONFIG-STATUS                 PIC XX.
+      *date validation variables
+       01 WS-DATE-VALID                    PIC X VALUE "N".
+           88 WS-DATE-IS-VALID                 VALUE "Y".
+       01 WS-VALIDATE-YEAR                 PIC 9(4).
+       01 WS-VALIDATE-MONTH                PIC 9(2).
+       01 WS-VALIDATE-DAY                  PIC 9(2).
+       01 WS-DAYS-IN-MONTH                 PIC 9(2).
+       01 WS-DIM-TABLE.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 28.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+       01 WS-DIM-TABLE-REDEF REDEFINES WS-DIM-TABLE.
+           05 WS-DIM                       PIC 9(2) OCCURS 12 TIMES.
+      *batch mode variables
+       01 WS-PARM                          PIC X(80).
+       01 WS-BATCH-MODE                    PIC X VALUE "N".
+           88 WS-BATCH-MODE-ON                 VALUE "Y".
+       01 WS-BATCH-ERROR                   PIC X VALUE "N".
+           88 WS-BATCH-HAD-ERROR               VALUE "Y".
+       01 WS-CMD-FILENAME                  PIC X(80) VALUE SPACES.
+       01 WS-CMD-STATUS                    PIC XX.
+       01 WS-CMD-EOF                       PIC X VALUE "N".
+           88 WS-CMD-AT-EOF                    VALUE "Y".
+       01 WS-REPORT-FILENAME               PIC X(20) VALUE "dating.rpt".
+       01 WS-REPORT-STATUS                 PIC XX.
+       01 WS-SHOW-LINE                     PIC X(132).
+      *holiday variables
+       01 WS-HOLIDAY-FILENAME              PIC X(20) VALUE "dating.cal".
+       01 WS-HOLIDAY-STATUS                 PIC XX.
+       01 WS-HOLIDAY-EOF                    PIC X VALUE "N".
+           88 WS-HOLIDAY-AT-EOF                 VALUE "Y".
+       01 WS-HOLIDAY-COUNT                  PIC 9(4) VALUE 0.
+       01 WS-HOLIDAY-TABLE.
+           05 WS-HOLIDAY-ENTRY              PIC 9(8) OCCURS 500 TIMES.
+       01 WS-DOW                            PIC 9.
+      *audit variables
+       01 WS-AUDIT-FILENAME                PIC X(20) VALUE "dating.aud".
+       01 WS-AUDIT-STATUS                   PIC XX.
+       01 WS-AUDIT-TIMESTAMP                PIC 9(8).
+       01 WS-AUDIT-TIME                     PIC 9(8).
+       01 WS-AUDIT-LINE                     PIC X(80).
+      *calendar report variables
+       01 WS-CALENDAR-FILENAME             PIC X(20) VALUE "dating.lst".
+       01 WS-CALENDAR-STATUS                PIC XX.
+       01 WS-CALENDAR-LINE                  PIC X(132).
+       01 WS-DOW-NAME-TABLE.
+           05 FILLER                       PIC X(9) VALUE "Sunday".
+           05 FILLER                       PIC X(9) VALUE "Monday".
+           05 FILLER                       PIC X(9) VALUE "Tuesday".
+           05 FILLER                       PIC X(9) VALUE "Wednesday".
+           05 FILLER                       PIC X(9) VALUE "Thursday".
+           05 FILLER                       PIC X(9) VALUE "Friday".
+           05 FILLER                       PIC X(9) VALUE "Saturday".
+       01 WS-DOW-NAME-TABLE-REDEF REDEFINES WS-DOW-NAME-TABLE.
+           05 WS-DOW-NAME                  PIC X(9) OCCURS 7 TIMES.
+      *format variables
+       01 WS-DATE-FORMAT                   PIC X VALUE "Y".
+           88 WS-FORMAT-IS-YMD                 VALUE "Y".
+           88 WS-FORMAT-IS-MDY                 VALUE "M".
+           88 WS-FORMAT-IS-JULIAN              VALUE "J".
+       01 WS-FORMATTED-DATE                PIC X(10).
+       01 WS-JULIAN-DAY                    PIC 9(3).
+      *iso week variables
+       01 WS-ISO-DOW                       PIC 9.
+       01 WS-ORDINAL-DAY                   PIC 9(3).
+       01 WS-ISO-WEEK-CALC                 PIC S9(3).
+       01 WS-ISO-WEEK                      PIC 9(2).
+       01 WS-WEEK-YEAR-CHECK                PIC 9(4).
+       01 WS-Y-MINUS-1                     PIC 9(4).
+       01 WS-P-Y                           PIC 9.
+       01 WS-P-Y-MINUS-1                   PIC 9.
+       01 WS-WEEKS-IN-YEAR                 PIC 9(2).
       *temporary variables
-       01 TP-STR-A                         PIC X(32).
-       01 TP-STR-B                         PIC X(32).
+       01 TP-STR-A                         PIC X(40).
+       01 TP-STR-A-REDEF REDEFINES TP-STR-A.
+           05 TP-STR-A-YEAR                PIC X(4).
+           05 TP-STR-A-SEP1                PIC X.
+           05 TP-STR-A-MONTH               PIC X(2).
+           05 TP-STR-A-SEP2                PIC X.
+           05 TP-STR-A-DAY                 PIC X(2).
+           05 FILLER                       PIC X(30).
+       01 TP-STR-B                         PIC X(40).
        01 TP-INT-A                         PIC 9(8).
-       01 TP-INT-B                         PIC 9(8).
+       01 TP-INT-B                         PIC S9(8).
        01 TP-INT-C                         PIC 9(8).
        01 TP-DATE-A                        PIC 9(8).
        01 TP-DATE-A-REDEF REDEFINES TP-DATE-A.
@@ -30,16 +155,47 @@
            05 TP-DATE-B-YEAR               PIC 9(4).
            05 TP-DATE-B-MONTH              PIC 9(2).
            05 TP-DATE-B-DAY                PIC 9(2).
+       01 TP-DATE-C                        PIC 9(8).
+      *datecalc subprogram linkage area
+       COPY datecalc.
 
        PROCEDURE DIVISION.
-       ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
-       DISPLAY "DATING - date calculation tool".
-       DISPLAY "current date: " WS-CURRENT-DATE.
+       ACCEPT WS-PARM FROM COMMAND-LINE.
+       PERFORM PROCEDURE-PARSE-PARM.
+       PERFORM PROCEDURE-LOAD-CURRENT-DATE.
+       PERFORM PROCEDURE-LOAD-HOLIDAYS.
+       IF WS-BATCH-MODE-ON THEN
+           OPEN INPUT CMD-FILE
+           IF WS-CMD-STATUS NOT = "00" THEN
+               DISPLAY "error: could not open batch command file "
+                   FUNCTION TRIM(WS-CMD-FILENAME)
+                   " (file status " WS-CMD-STATUS ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00" THEN
+               DISPLAY "error: could not open report file "
+                   FUNCTION TRIM(WS-REPORT-FILENAME)
+                   " (file status " WS-REPORT-STATUS ")"
+               CLOSE CMD-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+       END-IF.
+       MOVE SPACES TO WS-SHOW-LINE.
+       STRING "DATING - date calculation tool" INTO WS-SHOW-LINE.
+       PERFORM PROCEDURE-SHOW-LINE.
+       MOVE SPACES TO WS-SHOW-LINE.
+       STRING "current date: " WS-CURRENT-DATE INTO WS-SHOW-LINE.
+       PERFORM PROCEDURE-SHOW-LINE.
        PERFORM PROCEDURE-MAIN.
        CLI-HANDLER.
-           DISPLAY "---------------------------------------------".
-           DISPLAY "> " WITH NO ADVANCING.
-           ACCEPT TP-STR-A.
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "> " WITH NO ADVANCING
+           END-IF.
+           PERFORM PROCEDURE-ACCEPT-LINE.
            MOVE FUNCTION LOWER-CASE(TP-STR-A) TO CLI-INPUT.
 
            IF CLI-INPUT = "help" THEN
@@ -51,82 +207,498 @@
                PERFORM CURRENT-DATE-SET
            ELSE IF CLI-INPUT = "cd reset" THEN
                PERFORM CURRENT-DATE-RESET
+           ELSE IF CLI-INPUT(1:12) = "cd calendar " THEN
+               PERFORM PROCEDURE-CALENDAR-REPORT
+           ELSE IF CLI-INPUT = "cd format" THEN
+               PERFORM PROCEDURE-FORMAT-SET
       *    calculations
            ELSE IF CLI-INPUT = "get date" THEN
                PERFORM PROCEDURE-DATE-GET
+           ELSE IF CLI-INPUT = "get bizdate" THEN
+               PERFORM PROCEDURE-BIZDATE-GET
+           ELSE IF CLI-INPUT = "date diff" THEN
+               PERFORM PROCEDURE-DATE-DIFF
            ELSE IF CLI-INPUT = "exit" THEN
-               DISPLAY "exiting..."
+               MOVE SPACES TO WS-SHOW-LINE
+               STRING "exiting..." INTO WS-SHOW-LINE
+               PERFORM PROCEDURE-SHOW-LINE
            ELSE
-               DISPLAY "unknown input"
+               MOVE SPACES TO WS-SHOW-LINE
+               STRING "unknown input" INTO WS-SHOW-LINE
+               PERFORM PROCEDURE-SHOW-LINE
            END-IF.
+           PERFORM PROCEDURE-AUDIT-LOG.
        PROCEDURE-HELP.
-           DISPLAY "---------------------------------------------".
-           DISPLAY "HELP".
-           DISPLAY "github: https://github.com/theluqmn/dating"
-           DISPLAY " ".
-           DISPLAY "[cd]               view the current date".
-           DISPLAY "[cd set]           set the current date".
-           DISPLAY "[cd reset]         reset current date to today".
-           DISPLAY "-".
-           DISPLAY "[exit]             exit dating".
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "HELP"
+               DISPLAY "github: https://github.com/theluqmn/dating"
+               DISPLAY " "
+               DISPLAY "[cd]               view the current date"
+               DISPLAY "[cd set]           set the current date"
+               DISPLAY "[cd reset]         reset current date to today"
+               DISPLAY "[cd calendar s e]  write a calendar report"
+               DISPLAY "[cd format]        set the output date format"
+               DISPLAY "-"
+               DISPLAY "[get date]         calculate a date +/- N days"
+               DISPLAY "[get bizdate]      a date +/- N biz days"
+               DISPLAY "[date diff]        show days between two dates"
+               DISPLAY "-"
+               DISPLAY "[exit]             exit dating"
+           END-IF.
        PROCEDURE-CURRENT-DATE.
-           DISPLAY "---------------------------------------------".
-           DISPLAY "CURRENT DATE".
-           DISPLAY " ".
-           DISPLAY
-           WS-CURRENT-DATE-YEAR "-"
-           WS-CURRENT-DATE-MONTH "-"
-           WS-CURRENT-DATE-DAY " " WITH NO ADVANCING.
-           
-           ACCEPT TP-DATE-A FROM DATE YYYYMMDD
-           IF WS-CURRENT-DATE = TP-DATE-A THEN
-               DISPLAY "(defaulted to today)"
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "CURRENT DATE"
+               DISPLAY " "
+           END-IF.
+
+           ACCEPT TP-DATE-B FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO TP-DATE-A.
+           PERFORM PROCEDURE-FORMAT-DATE.
+           PERFORM PROCEDURE-COMPUTE-WEEK-INFO.
+           MOVE SPACES TO WS-SHOW-LINE.
+           IF WS-CURRENT-DATE = TP-DATE-B THEN
+               STRING FUNCTION TRIM(WS-FORMATTED-DATE) ", "
+                   FUNCTION TRIM(WS-DOW-NAME(WS-DOW + 1))
+                   ", week " WS-ISO-WEEK
+                   " (defaulted to today)" INTO WS-SHOW-LINE
            ELSE
-               DISPLAY "(configured date)"
+               STRING FUNCTION TRIM(WS-FORMATTED-DATE) ", "
+                   FUNCTION TRIM(WS-DOW-NAME(WS-DOW + 1))
+                   ", week " WS-ISO-WEEK
+                   " (configured date)" INTO WS-SHOW-LINE
            END-IF.
-           
+           PERFORM PROCEDURE-SHOW-LINE.
+
            CURRENT-DATE-SET.
-           DISPLAY "---------------------------------------------".
-           DISPLAY "SET CURRENT DATE".
-           DISPLAY "note: please use YYYY-MM-DD".
-           DISPLAY " ".
-
-           DISPLAY "date: " WITH NO ADVANCING.
-           ACCEPT TP-STR-A.
-           
-           MOVE TP-STR-A(1:4) TO TP-DATE-A(1:4).
-           MOVE TP-STR-A(6:2) TO TP-DATE-A(5:2).
-           MOVE TP-STR-A(9:2) TO TP-DATE-A(7:2).
-           DISPLAY TP-DATE-A.
-           MOVE TP-DATE-A TO WS-CURRENT-DATE.
-
-           DISPLAY "set current date to "
-           WS-CURRENT-DATE-YEAR "-"
-           WS-CURRENT-DATE-MONTH "-"
-           WS-CURRENT-DATE-DAY.
-           
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "SET CURRENT DATE"
+               DISPLAY "note: please use YYYY-MM-DD"
+               DISPLAY " "
+           END-IF.
+
+           MOVE "N" TO WS-DATE-VALID.
+           IF WS-BATCH-MODE-ON THEN
+      *a batch command file has no operator to reprompt, so read
+      *exactly one line and move on, good or bad, no retries
+               PERFORM PROCEDURE-ACCEPT-LINE
+               PERFORM PROCEDURE-VALIDATE-DATE-ENTRY
+           ELSE
+               PERFORM UNTIL WS-DATE-IS-VALID
+                   DISPLAY "date: " WITH NO ADVANCING
+                   PERFORM PROCEDURE-ACCEPT-LINE
+                   PERFORM PROCEDURE-VALIDATE-DATE-ENTRY
+                   IF NOT WS-DATE-IS-VALID THEN
+                       MOVE SPACES TO WS-SHOW-LINE
+                       STRING "error: invalid date, use YYYY-MM-DD"
+                           INTO WS-SHOW-LINE
+                       PERFORM PROCEDURE-SHOW-LINE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF NOT WS-DATE-IS-VALID AND WS-BATCH-MODE-ON THEN
+               MOVE SPACES TO WS-SHOW-LINE
+               STRING "error: invalid date, use YYYY-MM-DD"
+                   INTO WS-SHOW-LINE
+               PERFORM PROCEDURE-SHOW-LINE
+               SET WS-BATCH-HAD-ERROR TO TRUE
+           END-IF.
+
+           IF WS-DATE-IS-VALID THEN
+               MOVE TP-STR-A(1:4) TO TP-DATE-A(1:4)
+               MOVE TP-STR-A(6:2) TO TP-DATE-A(5:2)
+               MOVE TP-STR-A(9:2) TO TP-DATE-A(7:2)
+               MOVE TP-DATE-A TO WS-CURRENT-DATE
+
+               OPEN OUTPUT CONFIG-FILE
+               WRITE CONFIG-RECORD FROM WS-CURRENT-DATE
+               CLOSE CONFIG-FILE
+
+               MOVE SPACES TO WS-SHOW-LINE
+               STRING "set current date to " WS-CURRENT-DATE-YEAR "-"
+                   WS-CURRENT-DATE-MONTH "-" WS-CURRENT-DATE-DAY
+                   INTO WS-SHOW-LINE
+               PERFORM PROCEDURE-SHOW-LINE
+           END-IF.
+
            CURRENT-DATE-RESET.
-           DISPLAY "---------------------------------------------".
-           DISPLAY "RESET CURRENT DATE".
-           DISPLAY " ".
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "RESET CURRENT DATE"
+               DISPLAY " "
+           END-IF.
 
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
-           
-           DISPLAY "current date now reset to default (today)".
+           DELETE FILE CONFIG-FILE.
+
+           MOVE SPACES TO WS-SHOW-LINE.
+           STRING "current date now reset to default (today)"
+               INTO WS-SHOW-LINE.
+           PERFORM PROCEDURE-SHOW-LINE.
+
+       PROCEDURE-FORMAT-SET.
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "SET OUTPUT DATE FORMAT"
+               DISPLAY "choices: ymd, mdy, julian"
+               DISPLAY " "
+               DISPLAY "format: " WITH NO ADVANCING
+           END-IF.
+           PERFORM PROCEDURE-ACCEPT-LINE.
+           MOVE SPACES TO WS-SHOW-LINE.
+           IF FUNCTION LOWER-CASE(TP-STR-A) = "ymd" THEN
+               MOVE "Y" TO WS-DATE-FORMAT
+               STRING "output format set to ymd" INTO WS-SHOW-LINE
+           ELSE IF FUNCTION LOWER-CASE(TP-STR-A) = "mdy" THEN
+               MOVE "M" TO WS-DATE-FORMAT
+               STRING "output format set to mdy" INTO WS-SHOW-LINE
+           ELSE IF FUNCTION LOWER-CASE(TP-STR-A) = "julian" THEN
+               MOVE "J" TO WS-DATE-FORMAT
+               STRING "output format set to julian" INTO WS-SHOW-LINE
+           ELSE
+               STRING "error: format must be ymd, mdy or julian"
+                   INTO WS-SHOW-LINE
+           END-IF.
+           PERFORM PROCEDURE-SHOW-LINE.
+       PROCEDURE-FORMAT-DATE.
+           MOVE SPACES TO WS-FORMATTED-DATE.
+           IF WS-FORMAT-IS-MDY THEN
+               STRING TP-DATE-A-MONTH "/" TP-DATE-A-DAY "/"
+                   TP-DATE-A-YEAR INTO WS-FORMATTED-DATE
+           ELSE IF WS-FORMAT-IS-JULIAN THEN
+               COMPUTE TP-DATE-C = (TP-DATE-A-YEAR * 10000) + 101
+               COMPUTE WS-JULIAN-DAY =
+                   FUNCTION INTEGER-OF-DATE(TP-DATE-A)
+                   - FUNCTION INTEGER-OF-DATE(TP-DATE-C) + 1
+               STRING TP-DATE-A-YEAR(3:2) WS-JULIAN-DAY
+                   INTO WS-FORMATTED-DATE
+           ELSE
+               STRING TP-DATE-A-YEAR "-" TP-DATE-A-MONTH "-"
+                   TP-DATE-A-DAY INTO WS-FORMATTED-DATE
+           END-IF.
+       PROCEDURE-COMPUTE-WEEK-INFO.
+           COMPUTE WS-DOW =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(TP-DATE-A), 7).
+           MOVE WS-DOW TO WS-ISO-DOW.
+           IF WS-ISO-DOW = 0 THEN
+               MOVE 7 TO WS-ISO-DOW
+           END-IF.
+           COMPUTE TP-DATE-C = (TP-DATE-A-YEAR * 10000) + 101.
+           COMPUTE WS-ORDINAL-DAY =
+               FUNCTION INTEGER-OF-DATE(TP-DATE-A)
+               - FUNCTION INTEGER-OF-DATE(TP-DATE-C) + 1.
+           COMPUTE WS-ISO-WEEK-CALC =
+               FUNCTION INTEGER(
+                   (WS-ORDINAL-DAY - WS-ISO-DOW + 10) / 7).
+           IF WS-ISO-WEEK-CALC < 1 THEN
+               COMPUTE WS-WEEK-YEAR-CHECK = TP-DATE-A-YEAR - 1
+               PERFORM PROCEDURE-WEEKS-IN-YEAR
+               MOVE WS-WEEKS-IN-YEAR TO WS-ISO-WEEK
+           ELSE
+               MOVE TP-DATE-A-YEAR TO WS-WEEK-YEAR-CHECK
+               PERFORM PROCEDURE-WEEKS-IN-YEAR
+               IF WS-ISO-WEEK-CALC > WS-WEEKS-IN-YEAR THEN
+                   MOVE 1 TO WS-ISO-WEEK
+               ELSE
+                   MOVE WS-ISO-WEEK-CALC TO WS-ISO-WEEK
+               END-IF
+           END-IF.
+       PROCEDURE-WEEKS-IN-YEAR.
+           COMPUTE WS-P-Y =
+               FUNCTION MOD(WS-WEEK-YEAR-CHECK
+                   + FUNCTION INTEGER(WS-WEEK-YEAR-CHECK / 4)
+                   - FUNCTION INTEGER(WS-WEEK-YEAR-CHECK / 100)
+                   + FUNCTION INTEGER(WS-WEEK-YEAR-CHECK / 400), 7).
+           COMPUTE WS-Y-MINUS-1 = WS-WEEK-YEAR-CHECK - 1.
+           COMPUTE WS-P-Y-MINUS-1 =
+               FUNCTION MOD(WS-Y-MINUS-1
+                   + FUNCTION INTEGER(WS-Y-MINUS-1 / 4)
+                   - FUNCTION INTEGER(WS-Y-MINUS-1 / 100)
+                   + FUNCTION INTEGER(WS-Y-MINUS-1 / 400), 7).
+           IF WS-P-Y = 4 OR WS-P-Y-MINUS-1 = 3 THEN
+               MOVE 53 TO WS-WEEKS-IN-YEAR
+           ELSE
+               MOVE 52 TO WS-WEEKS-IN-YEAR
+           END-IF.
        PROCEDURE-DATE-GET.
-           DISPLAY "---------------------------------------------".
-           DISPLAY "CALCULATE DATE FOR # DAYS".
-           DISPLAY "enter a negative value for days into the past"
-           DISPLAY " ".
-
-           DISPLAY "days:"
-           ACCEPT TP-INT-B.
-
-           COMPUTE TP-INT-A = FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
-           COMPUTE TP-INT-C = TP-INT-A + TP-INT-B
-           COMPUTE TP-DATE-A = FUNCTION DATE-OF-INTEGER(TP-INT-C)
-           DISPLAY TP-DATE-A.
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "CALCULATE DATE FOR # DAYS"
+               DISPLAY "enter a negative value for days into the past"
+               DISPLAY " "
+               DISPLAY "days:"
+           END-IF.
+           PERFORM PROCEDURE-ACCEPT-LINE.
+           COMPUTE TP-INT-B = FUNCTION NUMVAL(TP-STR-A).
+
+           MOVE WS-CURRENT-DATE TO DATECALC-INPUT-DATE.
+           MOVE TP-INT-B TO DATECALC-OFFSET.
+           SET DATECALC-MODE-CALENDAR TO TRUE.
+           CALL "DATECALC" USING DATECALC-LINKAGE.
+
+           MOVE SPACES TO WS-SHOW-LINE.
+           IF DATECALC-RETURN-CODE NOT = 0 THEN
+               STRING "error: datecalc rejected the request"
+                   INTO WS-SHOW-LINE
+               SET WS-BATCH-HAD-ERROR TO TRUE
+           ELSE
+               MOVE DATECALC-OUTPUT-DATE TO TP-DATE-A
+               PERFORM PROCEDURE-FORMAT-DATE
+               PERFORM PROCEDURE-COMPUTE-WEEK-INFO
+               STRING FUNCTION TRIM(WS-FORMATTED-DATE) ", "
+                   FUNCTION TRIM(WS-DOW-NAME(WS-DOW + 1))
+                   ", week " WS-ISO-WEEK INTO WS-SHOW-LINE
+           END-IF.
+           PERFORM PROCEDURE-SHOW-LINE.
+       PROCEDURE-BIZDATE-GET.
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "CALCULATE BUSINESS DATE FOR # DAYS"
+               DISPLAY "enter a negative value for days into the past"
+               DISPLAY "weekends and holidays are skipped"
+               DISPLAY " "
+               DISPLAY "days:"
+           END-IF.
+           PERFORM PROCEDURE-ACCEPT-LINE.
+           COMPUTE TP-INT-B = FUNCTION NUMVAL(TP-STR-A).
+
+           MOVE WS-CURRENT-DATE TO DATECALC-INPUT-DATE.
+           MOVE TP-INT-B TO DATECALC-OFFSET.
+           SET DATECALC-MODE-BUSINESS TO TRUE.
+           MOVE WS-HOLIDAY-COUNT TO DATECALC-HOLIDAY-COUNT.
+           MOVE WS-HOLIDAY-TABLE TO DATECALC-HOLIDAY-TABLE.
+           CALL "DATECALC" USING DATECALC-LINKAGE.
+
+           MOVE SPACES TO WS-SHOW-LINE.
+           IF DATECALC-RETURN-CODE NOT = 0 THEN
+               STRING "error: datecalc rejected the request"
+                   INTO WS-SHOW-LINE
+               SET WS-BATCH-HAD-ERROR TO TRUE
+           ELSE
+               MOVE DATECALC-OUTPUT-DATE TO TP-DATE-A
+               PERFORM PROCEDURE-FORMAT-DATE
+               PERFORM PROCEDURE-COMPUTE-WEEK-INFO
+               STRING FUNCTION TRIM(WS-FORMATTED-DATE) ", "
+                   FUNCTION TRIM(WS-DOW-NAME(WS-DOW + 1))
+                   ", week " WS-ISO-WEEK INTO WS-SHOW-LINE
+           END-IF.
+           PERFORM PROCEDURE-SHOW-LINE.
+       PROCEDURE-DATE-DIFF.
+           IF NOT WS-BATCH-MODE-ON THEN
+               DISPLAY "---------------------------------------------"
+               DISPLAY "DATE DIFF"
+               DISPLAY "note: please use YYYY-MM-DD for both dates"
+               DISPLAY " "
+               DISPLAY "date a: " WITH NO ADVANCING
+           END-IF.
+           PERFORM PROCEDURE-ACCEPT-LINE.
+           PERFORM PROCEDURE-VALIDATE-DATE-ENTRY.
+           IF WS-DATE-IS-VALID THEN
+               MOVE TP-STR-A(1:4) TO TP-DATE-A(1:4)
+               MOVE TP-STR-A(6:2) TO TP-DATE-A(5:2)
+               MOVE TP-STR-A(9:2) TO TP-DATE-A(7:2)
+
+               IF NOT WS-BATCH-MODE-ON THEN
+                   DISPLAY "date b: " WITH NO ADVANCING
+               END-IF
+               PERFORM PROCEDURE-ACCEPT-LINE
+               PERFORM PROCEDURE-VALIDATE-DATE-ENTRY
+           END-IF.
+           IF WS-DATE-IS-VALID THEN
+               MOVE TP-STR-A TO TP-STR-B
+               MOVE TP-STR-B(1:4) TO TP-DATE-B(1:4)
+               MOVE TP-STR-B(6:2) TO TP-DATE-B(5:2)
+               MOVE TP-STR-B(9:2) TO TP-DATE-B(7:2)
+
+               COMPUTE TP-INT-A = FUNCTION INTEGER-OF-DATE(TP-DATE-A)
+               COMPUTE TP-INT-B = FUNCTION INTEGER-OF-DATE(TP-DATE-B)
+               COMPUTE TP-INT-C = FUNCTION ABS(TP-INT-A - TP-INT-B)
+
+               MOVE SPACES TO WS-SHOW-LINE
+               STRING "days between " TP-DATE-A " and " TP-DATE-B
+                   ": " TP-INT-C INTO WS-SHOW-LINE
+               PERFORM PROCEDURE-SHOW-LINE
+           ELSE
+               MOVE SPACES TO WS-SHOW-LINE
+               STRING "error: use YYYY-MM-DD for both dates"
+                   INTO WS-SHOW-LINE
+               PERFORM PROCEDURE-SHOW-LINE
+               SET WS-BATCH-HAD-ERROR TO TRUE
+           END-IF.
+       PROCEDURE-CALENDAR-REPORT.
+           MOVE CLI-INPUT(13:10) TO TP-STR-A.
+           PERFORM PROCEDURE-VALIDATE-DATE-ENTRY.
+           IF WS-DATE-IS-VALID THEN
+               MOVE TP-STR-A(1:4) TO TP-DATE-A(1:4)
+               MOVE TP-STR-A(6:2) TO TP-DATE-A(5:2)
+               MOVE TP-STR-A(9:2) TO TP-DATE-A(7:2)
+
+               MOVE CLI-INPUT(24:10) TO TP-STR-A
+               PERFORM PROCEDURE-VALIDATE-DATE-ENTRY
+           END-IF.
+           IF WS-DATE-IS-VALID THEN
+               MOVE TP-STR-A(1:4) TO TP-DATE-B(1:4)
+               MOVE TP-STR-A(6:2) TO TP-DATE-B(5:2)
+               MOVE TP-STR-A(9:2) TO TP-DATE-B(7:2)
+
+               COMPUTE TP-INT-A = FUNCTION INTEGER-OF-DATE(TP-DATE-A)
+               COMPUTE TP-INT-B = FUNCTION INTEGER-OF-DATE(TP-DATE-B)
+               IF TP-INT-A > TP-INT-B THEN
+                   MOVE SPACES TO WS-SHOW-LINE
+                   STRING "error: start date must not be after end date"
+                       INTO WS-SHOW-LINE
+                   PERFORM PROCEDURE-SHOW-LINE
+                   SET WS-BATCH-HAD-ERROR TO TRUE
+               ELSE
+                   OPEN OUTPUT CALENDAR-FILE
+                   IF WS-CALENDAR-STATUS NOT = "00" THEN
+                       MOVE SPACES TO WS-SHOW-LINE
+                       STRING "error: could not open calendar file "
+                           FUNCTION TRIM(WS-CALENDAR-FILENAME)
+                           " (file status " WS-CALENDAR-STATUS ")"
+                           INTO WS-SHOW-LINE
+                       PERFORM PROCEDURE-SHOW-LINE
+                       SET WS-BATCH-HAD-ERROR TO TRUE
+                   ELSE
+                       PERFORM VARYING TP-INT-C FROM TP-INT-A BY 1
+                           UNTIL TP-INT-C > TP-INT-B
+                           COMPUTE TP-DATE-A =
+                               FUNCTION DATE-OF-INTEGER(TP-INT-C)
+                           COMPUTE WS-DOW = FUNCTION MOD(TP-INT-C, 7)
+                           MOVE SPACES TO WS-CALENDAR-LINE
+                           STRING TP-DATE-A "  "
+                               WS-DOW-NAME(WS-DOW + 1)
+                               INTO WS-CALENDAR-LINE
+                           WRITE CALENDAR-RECORD FROM WS-CALENDAR-LINE
+                       END-PERFORM
+                       CLOSE CALENDAR-FILE
+
+                       MOVE SPACES TO WS-SHOW-LINE
+                       STRING "calendar report written to "
+                           FUNCTION TRIM(WS-CALENDAR-FILENAME)
+                           INTO WS-SHOW-LINE
+                       PERFORM PROCEDURE-SHOW-LINE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-SHOW-LINE
+               STRING "error: use cd calendar YYYY-MM-DD YYYY-MM-DD"
+                   INTO WS-SHOW-LINE
+               PERFORM PROCEDURE-SHOW-LINE
+               SET WS-BATCH-HAD-ERROR TO TRUE
+           END-IF.
+       PROCEDURE-VALIDATE-DATE-ENTRY.
+           MOVE "N" TO WS-DATE-VALID.
+           IF TP-STR-A-SEP1 = "-" AND TP-STR-A-SEP2 = "-"
+               AND TP-STR-A-YEAR IS NUMERIC
+               AND TP-STR-A-MONTH IS NUMERIC
+               AND TP-STR-A-DAY IS NUMERIC THEN
+
+               MOVE TP-STR-A-YEAR TO WS-VALIDATE-YEAR
+               MOVE TP-STR-A-MONTH TO WS-VALIDATE-MONTH
+               MOVE TP-STR-A-DAY TO WS-VALIDATE-DAY
+
+               IF WS-VALIDATE-MONTH >= 1
+                   AND WS-VALIDATE-MONTH <= 12 THEN
+                   MOVE WS-DIM(WS-VALIDATE-MONTH) TO WS-DAYS-IN-MONTH
+                   IF WS-VALIDATE-MONTH = 2
+                       AND FUNCTION MOD(WS-VALIDATE-YEAR, 4) = 0
+                       AND (FUNCTION MOD(WS-VALIDATE-YEAR, 100) NOT = 0
+                           OR FUNCTION MOD(WS-VALIDATE-YEAR, 400) = 0)
+                       THEN
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   END-IF
+                   IF WS-VALIDATE-DAY >= 1
+                       AND WS-VALIDATE-DAY <= WS-DAYS-IN-MONTH THEN
+                       SET WS-DATE-IS-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       PROCEDURE-PARSE-PARM.
+           MOVE "N" TO WS-BATCH-MODE.
+           IF WS-PARM NOT = SPACES THEN
+               IF WS-PARM(1:6) = "BATCH=" THEN
+                   MOVE WS-PARM(7:74) TO WS-CMD-FILENAME
+               ELSE
+                   MOVE WS-PARM TO WS-CMD-FILENAME
+               END-IF
+               SET WS-BATCH-MODE-ON TO TRUE
+           END-IF.
+       PROCEDURE-ACCEPT-LINE.
+           IF WS-BATCH-MODE-ON THEN
+               READ CMD-FILE INTO TP-STR-A
+                   AT END
+                       SET WS-CMD-AT-EOF TO TRUE
+                       MOVE "exit" TO TP-STR-A
+               END-READ
+           ELSE
+               ACCEPT TP-STR-A
+           END-IF.
+       PROCEDURE-SHOW-LINE.
+           IF WS-BATCH-MODE-ON THEN
+               WRITE REPORT-RECORD FROM WS-SHOW-LINE
+           ELSE
+               DISPLAY FUNCTION TRIM(WS-SHOW-LINE TRAILING)
+           END-IF.
+       PROCEDURE-LOAD-CURRENT-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT CONFIG-FILE.
+           IF WS-CONFIG-STATUS = "00" THEN
+               READ CONFIG-FILE INTO WS-CURRENT-DATE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+       PROCEDURE-LOAD-HOLIDAYS.
+           MOVE 0 TO WS-HOLIDAY-COUNT.
+           MOVE "N" TO WS-HOLIDAY-EOF.
+           OPEN INPUT HOLIDAY-FILE.
+           IF WS-HOLIDAY-STATUS = "00" THEN
+               PERFORM UNTIL WS-HOLIDAY-AT-EOF
+                   READ HOLIDAY-FILE
+                       AT END
+                           SET WS-HOLIDAY-AT-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-HOLIDAY-AT-EOF
+                       AND WS-HOLIDAY-COUNT < 500 THEN
+                       ADD 1 TO WS-HOLIDAY-COUNT
+                       MOVE HOLIDAY-RECORD
+                           TO WS-HOLIDAY-ENTRY(WS-HOLIDAY-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE HOLIDAY-FILE
+           END-IF.
+       PROCEDURE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-TIMESTAMP FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO WS-AUDIT-LINE.
+           STRING FUNCTION TRIM(CLI-INPUT) DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+           CLOSE AUDIT-FILE.
        PROCEDURE-MAIN.
-           PERFORM CLI-HANDLER UNTIL CLI-INPUT = "exit".
+           PERFORM CLI-HANDLER
+               UNTIL CLI-INPUT = "exit" OR WS-CMD-AT-EOF.
+           IF WS-BATCH-MODE-ON THEN
+               CLOSE CMD-FILE
+               CLOSE REPORT-FILE
+               IF WS-BATCH-HAD-ERROR THEN
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
            STOP RUN.
        END PROGRAM DATING.

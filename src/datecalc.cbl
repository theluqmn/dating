@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECALC.
+       AUTHOR. theluqmn.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *logic variables
+       01 WS-DOW                           PIC 9.
+       01 WS-BUSINESS-DAY-FLAG             PIC X VALUE "N".
+           88 WS-DATE-IS-BUSINESS-DAY          VALUE "Y".
+       01 WS-HOLIDAY-FOUND                 PIC X VALUE "N".
+           88 WS-HOLIDAY-IS-FOUND              VALUE "Y".
+       01 WS-HOLIDAY-IDX                   PIC 9(4).
+       01 WS-BIZ-REMAIN                    PIC 9(8).
+       01 WS-BIZ-DIR                       PIC S9(4).
+       01 TP-INT-A                         PIC 9(8).
+       01 TP-INT-B                         PIC S9(8).
+       01 TP-DATE-A                        PIC 9(8).
+      *input validation variables
+       01 WS-INPUT-VALID                   PIC X VALUE "N".
+           88 WS-INPUT-IS-VALID                VALUE "Y".
+       01 WS-INPUT-DATE                    PIC 9(8).
+       01 WS-INPUT-DATE-REDEF REDEFINES WS-INPUT-DATE.
+           05 WS-INPUT-YEAR                PIC 9(4).
+           05 WS-INPUT-MONTH                PIC 9(2).
+           05 WS-INPUT-DAY                  PIC 9(2).
+       01 WS-DAYS-IN-MONTH                 PIC 9(2).
+       01 WS-DIM-TABLE.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 28.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+           05 FILLER                       PIC 9(2) VALUE 30.
+           05 FILLER                       PIC 9(2) VALUE 31.
+       01 WS-DIM-TABLE-REDEF REDEFINES WS-DIM-TABLE.
+           05 WS-DIM                       PIC 9(2) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       COPY datecalc.
+
+       PROCEDURE DIVISION USING DATECALC-LINKAGE.
+       DATECALC-MAIN.
+           MOVE 0 TO DATECALC-RETURN-CODE.
+           MOVE 0 TO DATECALC-OUTPUT-DATE.
+           PERFORM DATECALC-VALIDATE-INPUT.
+           IF WS-INPUT-IS-VALID
+                   AND (DATECALC-MODE-CALENDAR
+                       OR DATECALC-MODE-BUSINESS) THEN
+               IF DATECALC-MODE-BUSINESS THEN
+                   PERFORM DATECALC-BUSINESS-DATE
+               ELSE
+                   COMPUTE TP-INT-A =
+                       FUNCTION INTEGER-OF-DATE(DATECALC-INPUT-DATE)
+                       + DATECALC-OFFSET
+                   COMPUTE DATECALC-OUTPUT-DATE =
+                       FUNCTION DATE-OF-INTEGER(TP-INT-A)
+               END-IF
+           ELSE
+      *90: bad input date or an unrecognized mode
+               MOVE 90 TO DATECALC-RETURN-CODE
+           END-IF.
+           GOBACK.
+       DATECALC-VALIDATE-INPUT.
+           MOVE "N" TO WS-INPUT-VALID.
+           MOVE DATECALC-INPUT-DATE TO WS-INPUT-DATE.
+           IF WS-INPUT-MONTH >= 1 AND WS-INPUT-MONTH <= 12 THEN
+               MOVE WS-DIM(WS-INPUT-MONTH) TO WS-DAYS-IN-MONTH
+               IF WS-INPUT-MONTH = 2
+                   AND FUNCTION MOD(WS-INPUT-YEAR, 4) = 0
+                   AND (FUNCTION MOD(WS-INPUT-YEAR, 100) NOT = 0
+                       OR FUNCTION MOD(WS-INPUT-YEAR, 400) = 0)
+                   THEN
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+               END-IF
+               IF WS-INPUT-DAY >= 1
+                   AND WS-INPUT-DAY <= WS-DAYS-IN-MONTH THEN
+                   SET WS-INPUT-IS-VALID TO TRUE
+               END-IF
+           END-IF.
+       DATECALC-BUSINESS-DATE.
+           COMPUTE TP-INT-A =
+               FUNCTION INTEGER-OF-DATE(DATECALC-INPUT-DATE).
+           MOVE DATECALC-INPUT-DATE TO TP-DATE-A.
+           MOVE 1 TO WS-BIZ-DIR.
+           IF DATECALC-OFFSET < 0 THEN
+               MOVE -1 TO WS-BIZ-DIR
+           END-IF.
+           COMPUTE WS-BIZ-REMAIN = FUNCTION ABS(DATECALC-OFFSET).
+
+           PERFORM UNTIL WS-BIZ-REMAIN = 0
+               ADD WS-BIZ-DIR TO TP-INT-A
+               COMPUTE TP-DATE-A = FUNCTION DATE-OF-INTEGER(TP-INT-A)
+               PERFORM DATECALC-CHECK-BUSINESS-DAY
+               IF WS-DATE-IS-BUSINESS-DAY THEN
+                   SUBTRACT 1 FROM WS-BIZ-REMAIN
+               END-IF
+           END-PERFORM.
+
+           MOVE TP-DATE-A TO DATECALC-OUTPUT-DATE.
+       DATECALC-CHECK-BUSINESS-DAY.
+           SET WS-DATE-IS-BUSINESS-DAY TO TRUE.
+           COMPUTE WS-DOW = FUNCTION MOD(TP-INT-A, 7).
+           IF WS-DOW = 0 OR WS-DOW = 6 THEN
+               MOVE "N" TO WS-BUSINESS-DAY-FLAG
+           END-IF.
+           IF WS-DATE-IS-BUSINESS-DAY THEN
+               MOVE "N" TO WS-HOLIDAY-FOUND
+               PERFORM VARYING WS-HOLIDAY-IDX FROM 1 BY 1
+                   UNTIL WS-HOLIDAY-IDX > DATECALC-HOLIDAY-COUNT
+                       OR WS-HOLIDAY-IS-FOUND
+                   IF DATECALC-HOLIDAY-ENTRY(WS-HOLIDAY-IDX)
+                           = TP-DATE-A THEN
+                       SET WS-HOLIDAY-IS-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               IF WS-HOLIDAY-IS-FOUND THEN
+                   MOVE "N" TO WS-BUSINESS-DAY-FLAG
+               END-IF
+           END-IF.
+       END PROGRAM DATECALC.
